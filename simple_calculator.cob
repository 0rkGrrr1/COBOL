@@ -7,62 +7,840 @@
 000001 IDENTIFICATION DIVISION.
 000002 PROGRAM-ID. CALCULATOR.
 
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANS-FILE ASSIGN TO "CALC_TRANS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-FILE-STATUS.
+               SELECT BATCH-OUT-FILE ASSIGN TO "CALC_BATCH.OUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-BATCH-OUT-FILE-STATUS.
+               SELECT AUDIT-LOG-FILE ASSIGN TO "CALC_AUDIT.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-FILE-STATUS.
+               SELECT CSV-OUT-FILE ASSIGN TO "CALC_RESULTS.CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CSV-FILE-STATUS.
+               SELECT CKPT-FILE ASSIGN TO "CALC_BATCH.CKP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-FILE-STATUS.
+
 000004 DATA DIVISION.
+           FILE SECTION.
+           FD TRANS-FILE.
+           01 TRANS-RECORD.
+               05 TRANS-A PIC S9(3)V9(5) SIGN IS LEADING SEPARATE.
+               05 FILLER PIC X(1).
+               05 TRANS-B PIC S9(3)V9(5) SIGN IS LEADING SEPARATE.
+               05 FILLER PIC X(1).
+               05 TRANS-OPS PIC X(4).
+
+           FD BATCH-OUT-FILE.
+           01 BATCH-OUT-RECORD PIC X(132).
+
+           FD AUDIT-LOG-FILE.
+           01 AUDIT-LOG-RECORD PIC X(132).
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-RECORD PIC X(132).
+
+           FD CKPT-FILE.
+           01 CKPT-RECORD PIC 9(7).
+
 000005 WORKING-STORAGE SECTION.
-000006     01 WS-A PIC 9(3)V9(5) COMP.
-000007     01 WS-B PIC 9(3)V9(5) COMP.
+000006     01 WS-A PIC S9(3)V9(5) COMP.
+000007     01 WS-B PIC S9(3)V9(5) COMP.
 000008     01 WS-RESULT PIC Z(3)BZ(3)BZ(3).Z(10).
-000009     01 WS-REMAINDER PIC Z(3).Z(10).
+000009     01 WS-REMAINDER PIC Z(3).Z(10) VALUE ZEROS.
            01 WS-C PIC 9(1).
            01 WS-SIGN PIC X(2).
+           01 WS-REM-SIGN PIC X(2) VALUE SPACES.
+           01 WS-MODE PIC 9(1).
+           01 WS-EOF-FLAG PIC X(1) VALUE "N".
+               88 END-OF-TRANS-FILE VALUE "Y".
+           01 WS-AUDIT-DATE PIC 9(8).
+           01 WS-AUDIT-TIME PIC 9(8).
+           01 WS-AUDIT-OPERATION PIC X(14).
+           01 WS-AUDIT-A PIC Z(3)9.9(5).
+           01 WS-AUDIT-B PIC Z(3)9.9(5).
+           01 WS-A-SIGN PIC X(2).
+           01 WS-B-SIGN PIC X(2).
+           01 WS-AUDIT-FILE-STATUS PIC X(2).
+           01 WS-TRANS-FILE-STATUS PIC X(2).
+           01 WS-BATCH-OUT-FILE-STATUS PIC X(2).
+           01 WS-DIVIDE-QUOTIENT PIC S9(3)V9(5) COMP.
+           01 WS-REMAINDER-RAW PIC S9(3)V9(5) COMP.
+           01 WS-ENTRY-RAW PIC X(10).
+           01 WS-ENTRY-VALID PIC X(1).
+           01 WS-ENTRY-VALUE PIC S9(3)V9(5).
+           01 WS-ENTRY-SIGNED PIC S9(5)V9(5) COMP.
+           01 WS-ENTRY-LEN PIC 9(2) VALUE ZEROS.
+           01 WS-ENTRY-DOT-POS PIC 9(2) VALUE ZEROS.
+           01 WS-ENTRY-DEC-COUNT PIC 9(2) VALUE ZEROS.
+           01 WS-ENTRY-IDX PIC 9(2) VALUE ZEROS.
+           01 WS-LAST-SUM PIC Z(3)BZ(3)BZ(3).Z(10).
+           01 WS-LAST-SUM-SIGN PIC X(2).
+           01 WS-LAST-SUB PIC Z(3)BZ(3)BZ(3).Z(10).
+           01 WS-LAST-SUB-SIGN PIC X(2).
+           01 WS-LAST-MUL PIC Z(3)BZ(3)BZ(3).Z(10).
+           01 WS-LAST-MUL-SIGN PIC X(2).
+           01 WS-LAST-DIV PIC Z(3)BZ(3)BZ(3).Z(10).
+           01 WS-LAST-DIV-SIGN PIC X(2).
+           01 WS-LAST-REM PIC Z(3).Z(10).
+           01 WS-LAST-REM-SIGN PIC X(2).
+           01 WS-ROUND-CHOICE PIC 9(1).
+           01 WS-OP-CODE PIC X(4).
+           01 WS-OP-TALLY PIC 9(1).
+           01 WS-RUN-ADD PIC X(1).
+           01 WS-RUN-SUB PIC X(1).
+           01 WS-RUN-MUL PIC X(1).
+           01 WS-RUN-DIV PIC X(1).
+           01 WS-OP-CODE-VALID PIC X(1).
+           01 WS-DIV-ERROR PIC X(1).
+           01 WS-PAIR-COUNT PIC 9(5) VALUE ZEROS.
+           01 WS-PAIR-COUNT-DISP PIC Z(4)9.
+           01 WS-RESULT-RAW PIC 9(9)V9(9) COMP.
+           01 WS-CALC-SIGN PIC S9(9)V9(9) COMP.
+           01 WS-SUM-TOTAL PIC S9(7)V9(10) COMP VALUE ZEROS.
+           01 WS-SUM-TOTAL-DISP PIC -Z(6).Z(10).
+           01 WS-RESULT-MAX PIC S9(9)V9(9) COMP VALUE ZEROS.
+           01 WS-RESULT-MAX-DISP PIC -Z(8).Z(9).
+           01 WS-RESULT-MIN PIC S9(9)V9(9) COMP VALUE ZEROS.
+           01 WS-RESULT-MIN-DISP PIC -Z(8).Z(9).
+           01 WS-RESULT-SEEN PIC X(1) VALUE "N".
+           01 WS-CSV-FILE-STATUS PIC X(2).
+           01 WS-CSV-PTR PIC 9(3).
+           01 WS-CSV-TEMP PIC X(20).
+           01 WS-CKPT-FILE-STATUS PIC X(2).
+           01 WS-BATCH-REC-NUM PIC 9(7) VALUE ZEROS.
+           01 WS-RESTART-FROM PIC 9(7) VALUE ZEROS.
 000011
 000012 PROCEDURE DIVISION.
            DISPLAY "Greetings! This is a simple calculator.".
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+           OPEN EXTEND CSV-OUT-FILE.
+           IF WS-CSV-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT CSV-OUT-FILE
+               MOVE "A,B,Summ,Subtraction,Multiplication,Division"
+                   TO CSV-OUT-RECORD
+               WRITE CSV-OUT-RECORD
+               CLOSE CSV-OUT-FILE
+               OPEN EXTEND CSV-OUT-FILE
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "Run interactively(1) or from a batch file(2)?".
+           ACCEPT WS-MODE.
+           IF WS-MODE = 2 THEN
+               PERFORM BATCH-PROCEDURE
+               GO TO Exit-Program
+           END-IF.
 000014 MAIN-PROCEDURE.
 000015     DISPLAY " ".
            DISPLAY "------------ Starting work ------------".
            DISPLAY " ".
-000018     DISPLAY "Please Enter first number from 0 to 999,".
-           DISPLAY "no more than 5 decimal places allowed.".
-000020     ACCEPT WS-A.
+000018     DISPLAY "Please Enter first number, -999.99999 to".
+           DISPLAY "999.99999, no more than 5 decimal places.".
+           MOVE "N" TO WS-ENTRY-VALID.
+           PERFORM UNTIL WS-ENTRY-VALID = "Y"
+000020         ACCEPT WS-ENTRY-RAW
+               PERFORM VALIDATE-ENTRY
+               IF WS-ENTRY-VALID NOT = "Y" THEN
+                   DISPLAY "Please Enter first number, -999.99999 to"
+                   DISPLAY "999.99999, no more than 5 decimal places."
+               END-IF
+           END-PERFORM.
+           MOVE WS-ENTRY-VALUE TO WS-A.
            DISPLAY " ".
-000022     DISPLAY "Please Enter second number from 0 to 999,".
-           DISPLAY "no more than 5 decimal places allowed.".
-000024     ACCEPT WS-B.
+000022     DISPLAY "Please Enter second number, -999.99999 to".
+           DISPLAY "999.99999, no more than 5 decimal places.".
+           MOVE "N" TO WS-ENTRY-VALID.
+           PERFORM UNTIL WS-ENTRY-VALID = "Y"
+000024         ACCEPT WS-ENTRY-RAW
+               PERFORM VALIDATE-ENTRY
+               IF WS-ENTRY-VALID NOT = "Y" THEN
+                   DISPLAY "Please Enter second number, -999.99999 to"
+                   DISPLAY "999.99999, no more than 5 decimal places."
+               END-IF
+           END-PERFORM.
+           MOVE WS-ENTRY-VALUE TO WS-B.
+           ADD 1 TO WS-PAIR-COUNT.
            DISPLAY " ".
+           PERFORM SELECT-OPERATIONS.
 000026     DISPLAY "-----------------------------------".
 000027     DISPLAY " ".
 000028     DISPLAY "Your results are:".
-000029     ADD WS-A TO WS-B GIVING WS-RESULT.
-000030     DISPLAY "Summ: " WS-RESULT.
+           IF WS-RUN-ADD = "Y" THEN
+000029         ADD WS-A TO WS-B GIVING WS-RESULT
+               MOVE SPACES TO WS-SIGN
+               IF WS-A + WS-B < 0 THEN
+                   MOVE " -" TO WS-SIGN
+               END-IF
+000030         DISPLAY "Summ: " WS-SIGN WS-RESULT
+               MOVE WS-RESULT TO WS-LAST-SUM
+               MOVE WS-SIGN TO WS-LAST-SUM-SIGN
+               PERFORM UPDATE-SUMMARY-STATS
+               ADD WS-CALC-SIGN TO WS-SUM-TOTAL
+               MOVE "ADD" TO WS-AUDIT-OPERATION
+               MOVE ZEROS TO WS-REMAINDER
+               MOVE SPACES TO WS-REM-SIGN
+               PERFORM AUDIT-LOG-WRITE
+           END-IF.
 000031
-000032     SUBTRACT WS-B FROM WS-A GIVING WS-RESULT.
-           IF WS-A < WS-B THEN
-               MOVE " -" TO WS-SIGN
+           IF WS-RUN-SUB = "Y" THEN
+000032         SUBTRACT WS-B FROM WS-A GIVING WS-RESULT
+               MOVE SPACES TO WS-SIGN
+               IF WS-A < WS-B THEN
+                   MOVE " -" TO WS-SIGN
+               END-IF
+000033         DISPLAY "Subtraction: " WS-SIGN WS-RESULT
+               MOVE WS-RESULT TO WS-LAST-SUB
+               MOVE WS-SIGN TO WS-LAST-SUB-SIGN
+               PERFORM UPDATE-SUMMARY-STATS
+               MOVE "SUBTRACT" TO WS-AUDIT-OPERATION
+               MOVE ZEROS TO WS-REMAINDER
+               MOVE SPACES TO WS-REM-SIGN
+               PERFORM AUDIT-LOG-WRITE
            END-IF.
-000033     DISPLAY "Subtraction: " WS-SIGN WS-RESULT.
 000034
-000035     MULTIPLY WS-A BY WS-B GIVING WS-RESULT.
-000036     DISPLAY "Multiplication: " WS-RESULT.
+           IF WS-RUN-MUL = "Y" THEN
+000035         MULTIPLY WS-A BY WS-B GIVING WS-RESULT
+               MOVE SPACES TO WS-SIGN
+               IF (WS-A < 0 AND WS-B > 0)
+                       OR (WS-A > 0 AND WS-B < 0) THEN
+                   MOVE " -" TO WS-SIGN
+               END-IF
+000036         DISPLAY "Multiplication: " WS-SIGN WS-RESULT
+               MOVE WS-RESULT TO WS-LAST-MUL
+               MOVE WS-SIGN TO WS-LAST-MUL-SIGN
+               PERFORM UPDATE-SUMMARY-STATS
+               MOVE "MULTIPLY" TO WS-AUDIT-OPERATION
+               MOVE ZEROS TO WS-REMAINDER
+               MOVE SPACES TO WS-REM-SIGN
+               PERFORM AUDIT-LOG-WRITE
+           END-IF.
 
-000038     DIVIDE WS-A BY WS-B GIVING WS-RESULT ROUNDED
-000039     REMAINDER WS-REMAINDER.
-000040     DISPLAY "Division: " WS-RESULT.
-000041     DISPLAY "Division remainder: " WS-REMAINDER.
+           IF WS-RUN-DIV = "Y" THEN
+               MOVE SPACES TO WS-SIGN
+               MOVE SPACES TO WS-REM-SIGN
+               MOVE "N" TO WS-DIV-ERROR
+               IF (WS-A < 0 AND WS-B > 0)
+                       OR (WS-A > 0 AND WS-B < 0) THEN
+                   MOVE " -" TO WS-SIGN
+               END-IF
+000038         DIVIDE WS-A BY WS-B GIVING WS-RESULT ROUNDED
+                   ON SIZE ERROR
+                       DISPLAY "Division: cannot divide by zero"
+                       MOVE ZEROS TO WS-RESULT
+                       MOVE ZEROS TO WS-REMAINDER
+                       MOVE SPACES TO WS-SIGN
+                       MOVE SPACES TO WS-REM-SIGN
+                       MOVE "Y" TO WS-DIV-ERROR
+                       MOVE "N" TO WS-RUN-DIV
+                   NOT ON SIZE ERROR
+                       DIVIDE WS-A BY WS-B GIVING WS-DIVIDE-QUOTIENT
+000039                    REMAINDER WS-REMAINDER-RAW
+                       MOVE WS-REMAINDER-RAW TO WS-REMAINDER
+                       IF WS-A < 0 AND WS-REMAINDER-RAW NOT = 0 THEN
+                           MOVE " -" TO WS-REM-SIGN
+                       END-IF
+000040                 DISPLAY "Division: " WS-SIGN WS-RESULT
+000041                 DISPLAY "Division remainder: " WS-REM-SIGN
+                           WS-REMAINDER
+               END-DIVIDE
+               IF WS-DIV-ERROR = "N" THEN
+                   MOVE WS-RESULT TO WS-LAST-DIV
+                   MOVE WS-SIGN TO WS-LAST-DIV-SIGN
+                   MOVE WS-REM-SIGN TO WS-LAST-REM-SIGN
+                   MOVE WS-REMAINDER TO WS-LAST-REM
+                   PERFORM UPDATE-SUMMARY-STATS
+                   MOVE "DIVIDE" TO WS-AUDIT-OPERATION
+                   PERFORM AUDIT-LOG-WRITE
+               END-IF
+           END-IF.
+           PERFORM CSV-WRITE-ROW.
 000042     DISPLAY " ".
            DISPLAY "------------ Work ended ------------".
            DISPLAY " ".
-000045     DISPLAY "Calculate another pair(1) or exit(2)?".
+       END-OF-PAIR-MENU.
+000045     DISPLAY "Calculate another pair(1) or exit(2),".
+           DISPLAY "redisplay last result(3), or recalculate".
+           DISPLAY "with different rounding(4)?".
 
 000047     ACCEPT WS-C.
 
 000049     IF WS-C = 1 THEN
-             GO TO MAIN-PROCEDURE
-           ELSE IF WS-C = 2
-             GO TO Exit-Program
+               GO TO MAIN-PROCEDURE
+           ELSE IF WS-C = 2 THEN
+               GO TO Exit-Program
+           ELSE IF WS-C = 3 THEN
+               PERFORM REDISPLAY-LAST-RESULT
+               GO TO END-OF-PAIR-MENU
+           ELSE IF WS-C = 4 THEN
+               PERFORM RECALCULATE-ROUNDING
+               GO TO END-OF-PAIR-MENU
+           ELSE
+               DISPLAY "Please enter 1, 2, 3 or 4."
+               GO TO END-OF-PAIR-MENU
            END-IF.
 
+           BATCH-PROCEDURE.
+               OPEN INPUT TRANS-FILE.
+               IF WS-TRANS-FILE-STATUS NOT = "00" THEN
+                   DISPLAY "Batch: cannot open CALC_TRANS.DAT, status "
+                       WS-TRANS-FILE-STATUS
+               ELSE
+                   PERFORM BATCH-PROCEDURE-BODY
+                       THRU Batch-Procedure-Body-Exit
+               END-IF.
+
+           BATCH-PROCEDURE-BODY.
+               MOVE ZEROS TO WS-BATCH-REC-NUM.
+               MOVE ZEROS TO WS-RESTART-FROM.
+               OPEN INPUT CKPT-FILE.
+               IF WS-CKPT-FILE-STATUS = "00" THEN
+                   READ CKPT-FILE
+                       AT END CONTINUE
+                   END-READ
+                   MOVE CKPT-RECORD TO WS-RESTART-FROM
+                   CLOSE CKPT-FILE
+               END-IF.
+               IF WS-RESTART-FROM > 0 THEN
+                   OPEN EXTEND BATCH-OUT-FILE
+               ELSE
+                   OPEN OUTPUT BATCH-OUT-FILE
+               END-IF.
+               IF WS-BATCH-OUT-FILE-STATUS NOT = "00" THEN
+                   DISPLAY "Batch: cannot open CALC_BATCH.OUT, status "
+                       WS-BATCH-OUT-FILE-STATUS
+                   CLOSE TRANS-FILE
+                   GO TO Batch-Procedure-Body-Exit
+               END-IF.
+               MOVE "N" TO WS-EOF-FLAG.
+               IF WS-RESTART-FROM > 0 THEN
+                   DISPLAY "Resuming batch after checkpointed record "
+                       WS-RESTART-FROM
+                   PERFORM WS-RESTART-FROM TIMES
+                       IF NOT END-OF-TRANS-FILE THEN
+                           ADD 1 TO WS-BATCH-REC-NUM
+                           READ TRANS-FILE
+                               AT END MOVE "Y" TO WS-EOF-FLAG
+                           END-READ
+                       END-IF
+                   END-PERFORM
+               END-IF.
+               IF NOT END-OF-TRANS-FILE THEN
+                   READ TRANS-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+               END-IF.
+               PERFORM UNTIL END-OF-TRANS-FILE
+                   ADD 1 TO WS-BATCH-REC-NUM
+                   MOVE TRANS-A TO WS-A
+                   MOVE TRANS-B TO WS-B
+                   MOVE TRANS-OPS TO WS-OP-CODE
+                   MOVE FUNCTION UPPER-CASE(WS-OP-CODE) TO WS-OP-CODE
+                   PERFORM PARSE-OP-CODE
+                   ADD 1 TO WS-PAIR-COUNT
+
+                   IF WS-OP-CODE-VALID = "N" THEN
+                       DISPLAY "Batch: record " WS-BATCH-REC-NUM
+                           " has an unrecognized op code, no"
+                       DISPLAY "operations run for that pair."
+                       MOVE SPACES TO BATCH-OUT-RECORD
+                       STRING "Record " WS-BATCH-REC-NUM
+                           ": unrecognized op code, no operations run"
+                           DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       END-STRING
+                       WRITE BATCH-OUT-RECORD
+                       MOVE ZEROS TO WS-RESULT
+                       MOVE ZEROS TO WS-REMAINDER
+                       MOVE SPACES TO WS-SIGN
+                       MOVE SPACES TO WS-REM-SIGN
+                       MOVE "SKIPPED" TO WS-AUDIT-OPERATION
+                       PERFORM AUDIT-LOG-WRITE
+                   END-IF
+
+                   IF WS-RUN-ADD = "Y" THEN
+                       ADD WS-A TO WS-B GIVING WS-RESULT
+                       MOVE SPACES TO WS-SIGN
+                       IF WS-A + WS-B < 0 THEN
+                           MOVE " -" TO WS-SIGN
+                       END-IF
+                       MOVE SPACES TO BATCH-OUT-RECORD
+                       STRING "Summ: " WS-SIGN WS-RESULT
+                           DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       END-STRING
+                       WRITE BATCH-OUT-RECORD
+                       MOVE WS-RESULT TO WS-LAST-SUM
+                       MOVE WS-SIGN TO WS-LAST-SUM-SIGN
+                       PERFORM UPDATE-SUMMARY-STATS
+                       ADD WS-CALC-SIGN TO WS-SUM-TOTAL
+                       MOVE "ADD" TO WS-AUDIT-OPERATION
+                       MOVE ZEROS TO WS-REMAINDER
+                       MOVE SPACES TO WS-REM-SIGN
+                       PERFORM AUDIT-LOG-WRITE
+                   END-IF
+
+                   IF WS-RUN-SUB = "Y" THEN
+                       MOVE SPACES TO WS-SIGN
+                       SUBTRACT WS-B FROM WS-A GIVING WS-RESULT
+                       IF WS-A < WS-B THEN
+                           MOVE " -" TO WS-SIGN
+                       END-IF
+                       MOVE SPACES TO BATCH-OUT-RECORD
+                       STRING "Subtraction: " WS-SIGN WS-RESULT
+                           DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       END-STRING
+                       WRITE BATCH-OUT-RECORD
+                       MOVE WS-RESULT TO WS-LAST-SUB
+                       MOVE WS-SIGN TO WS-LAST-SUB-SIGN
+                       PERFORM UPDATE-SUMMARY-STATS
+                       MOVE "SUBTRACT" TO WS-AUDIT-OPERATION
+                       MOVE ZEROS TO WS-REMAINDER
+                       MOVE SPACES TO WS-REM-SIGN
+                       PERFORM AUDIT-LOG-WRITE
+                   END-IF
+
+                   IF WS-RUN-MUL = "Y" THEN
+                       MULTIPLY WS-A BY WS-B GIVING WS-RESULT
+                       MOVE SPACES TO WS-SIGN
+                       IF (WS-A < 0 AND WS-B > 0)
+                               OR (WS-A > 0 AND WS-B < 0) THEN
+                           MOVE " -" TO WS-SIGN
+                       END-IF
+                       MOVE SPACES TO BATCH-OUT-RECORD
+                       STRING "Multiplication: " WS-SIGN WS-RESULT
+                           DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       END-STRING
+                       WRITE BATCH-OUT-RECORD
+                       MOVE WS-RESULT TO WS-LAST-MUL
+                       MOVE WS-SIGN TO WS-LAST-MUL-SIGN
+                       PERFORM UPDATE-SUMMARY-STATS
+                       MOVE "MULTIPLY" TO WS-AUDIT-OPERATION
+                       MOVE ZEROS TO WS-REMAINDER
+                       MOVE SPACES TO WS-REM-SIGN
+                       PERFORM AUDIT-LOG-WRITE
+                   END-IF
+
+                   IF WS-RUN-DIV = "Y" THEN
+                       MOVE SPACES TO WS-SIGN
+                       MOVE SPACES TO WS-REM-SIGN
+                       MOVE "N" TO WS-DIV-ERROR
+                       IF (WS-A < 0 AND WS-B > 0)
+                               OR (WS-A > 0 AND WS-B < 0) THEN
+                           MOVE " -" TO WS-SIGN
+                       END-IF
+                       DIVIDE WS-A BY WS-B GIVING WS-RESULT ROUNDED
+                           ON SIZE ERROR
+                               MOVE ZEROS TO WS-RESULT
+                               MOVE ZEROS TO WS-REMAINDER
+                               MOVE SPACES TO WS-SIGN
+                               MOVE SPACES TO WS-REM-SIGN
+                               MOVE "Y" TO WS-DIV-ERROR
+                               MOVE "N" TO WS-RUN-DIV
+                               MOVE SPACES TO BATCH-OUT-RECORD
+                               STRING "Division: cannot divide by zero"
+                                   DELIMITED BY SIZE
+                                   INTO BATCH-OUT-RECORD
+                               END-STRING
+                           NOT ON SIZE ERROR
+                               DIVIDE WS-A BY WS-B
+                                   GIVING WS-DIVIDE-QUOTIENT
+                                   REMAINDER WS-REMAINDER-RAW
+                               MOVE WS-REMAINDER-RAW TO WS-REMAINDER
+                               IF WS-A < 0 AND WS-REMAINDER-RAW NOT = 0
+                                       THEN
+                                   MOVE " -" TO WS-REM-SIGN
+                               END-IF
+                               MOVE SPACES TO BATCH-OUT-RECORD
+                               STRING "Division: " WS-SIGN WS-RESULT
+                                   "  Remainder: " WS-REM-SIGN
+                                   WS-REMAINDER DELIMITED BY SIZE
+                                   INTO BATCH-OUT-RECORD
+                               END-STRING
+                       END-DIVIDE
+                       WRITE BATCH-OUT-RECORD
+                       IF WS-DIV-ERROR = "N" THEN
+                           MOVE WS-RESULT TO WS-LAST-DIV
+                           MOVE WS-SIGN TO WS-LAST-DIV-SIGN
+                           MOVE WS-REM-SIGN TO WS-LAST-REM-SIGN
+                           MOVE WS-REMAINDER TO WS-LAST-REM
+                           PERFORM UPDATE-SUMMARY-STATS
+                           MOVE "DIVIDE" TO WS-AUDIT-OPERATION
+                           PERFORM AUDIT-LOG-WRITE
+                       END-IF
+                   END-IF
+
+                   PERFORM CSV-WRITE-ROW
+
+                   MOVE WS-BATCH-REC-NUM TO CKPT-RECORD
+                   OPEN OUTPUT CKPT-FILE
+                   IF WS-CKPT-FILE-STATUS NOT = "00" THEN
+                       DISPLAY "Batch: checkpoint write failed, status "
+                           WS-CKPT-FILE-STATUS
+                   ELSE
+                       WRITE CKPT-RECORD
+                       CLOSE CKPT-FILE
+                   END-IF
+
+                   READ TRANS-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+               END-PERFORM.
+               CLOSE TRANS-FILE.
+               CLOSE BATCH-OUT-FILE.
+               MOVE ZEROS TO CKPT-RECORD.
+               OPEN OUTPUT CKPT-FILE.
+               IF WS-CKPT-FILE-STATUS NOT = "00" THEN
+                   DISPLAY "Batch: checkpoint reset failed, status "
+                       WS-CKPT-FILE-STATUS
+               ELSE
+                   WRITE CKPT-RECORD
+                   CLOSE CKPT-FILE
+               END-IF.
+           Batch-Procedure-Body-Exit.
+
+           SELECT-OPERATIONS.
+               DISPLAY "Which operations do you want? Enter any of".
+               DISPLAY "A S M D (Add/Subtract/Multiply/Divide),".
+               DISPLAY "or press Enter for all four:".
+               ACCEPT WS-OP-CODE.
+               MOVE FUNCTION UPPER-CASE(WS-OP-CODE) TO WS-OP-CODE.
+               PERFORM PARSE-OP-CODE.
+               IF WS-OP-CODE-VALID = "N" THEN
+                   DISPLAY "No A/S/M/D found - enter any of A S M D,"
+                   DISPLAY "or press Enter for all four."
+                   GO TO SELECT-OPERATIONS
+               END-IF.
+
+           PARSE-OP-CODE.
+               MOVE "Y" TO WS-OP-CODE-VALID.
+               IF WS-OP-CODE = SPACES THEN
+                   MOVE "Y" TO WS-RUN-ADD
+                   MOVE "Y" TO WS-RUN-SUB
+                   MOVE "Y" TO WS-RUN-MUL
+                   MOVE "Y" TO WS-RUN-DIV
+               ELSE
+                   MOVE "N" TO WS-RUN-ADD
+                   MOVE "N" TO WS-RUN-SUB
+                   MOVE "N" TO WS-RUN-MUL
+                   MOVE "N" TO WS-RUN-DIV
+                   MOVE ZERO TO WS-OP-TALLY
+                   INSPECT WS-OP-CODE TALLYING WS-OP-TALLY FOR ALL "A"
+                   IF WS-OP-TALLY > 0 THEN
+                       MOVE "Y" TO WS-RUN-ADD
+                   END-IF
+                   MOVE ZERO TO WS-OP-TALLY
+                   INSPECT WS-OP-CODE TALLYING WS-OP-TALLY FOR ALL "S"
+                   IF WS-OP-TALLY > 0 THEN
+                       MOVE "Y" TO WS-RUN-SUB
+                   END-IF
+                   MOVE ZERO TO WS-OP-TALLY
+                   INSPECT WS-OP-CODE TALLYING WS-OP-TALLY FOR ALL "M"
+                   IF WS-OP-TALLY > 0 THEN
+                       MOVE "Y" TO WS-RUN-MUL
+                   END-IF
+                   MOVE ZERO TO WS-OP-TALLY
+                   INSPECT WS-OP-CODE TALLYING WS-OP-TALLY FOR ALL "D"
+                   IF WS-OP-TALLY > 0 THEN
+                       MOVE "Y" TO WS-RUN-DIV
+                   END-IF
+                   IF WS-RUN-ADD = "N" AND WS-RUN-SUB = "N" AND
+                           WS-RUN-MUL = "N" AND WS-RUN-DIV = "N" THEN
+                       MOVE "N" TO WS-OP-CODE-VALID
+                   END-IF
+               END-IF.
+
+           UPDATE-SUMMARY-STATS.
+               MOVE WS-RESULT TO WS-RESULT-RAW.
+               MOVE WS-RESULT-RAW TO WS-CALC-SIGN.
+               IF WS-SIGN = " -" THEN
+                   COMPUTE WS-CALC-SIGN = WS-RESULT-RAW * -1
+               END-IF.
+               IF WS-RESULT-SEEN = "N" THEN
+                   MOVE WS-CALC-SIGN TO WS-RESULT-MAX
+                   MOVE WS-CALC-SIGN TO WS-RESULT-MIN
+                   MOVE "Y" TO WS-RESULT-SEEN
+               ELSE
+                   IF WS-CALC-SIGN > WS-RESULT-MAX THEN
+                       MOVE WS-CALC-SIGN TO WS-RESULT-MAX
+                   END-IF
+                   IF WS-CALC-SIGN < WS-RESULT-MIN THEN
+                       MOVE WS-CALC-SIGN TO WS-RESULT-MIN
+                   END-IF
+               END-IF.
+
+           REDISPLAY-LAST-RESULT.
+               DISPLAY " ".
+               DISPLAY "Last results were:".
+               IF WS-RUN-ADD = "Y" THEN
+                   DISPLAY "Summ: " WS-LAST-SUM-SIGN WS-LAST-SUM
+               ELSE
+                   DISPLAY "Summ: (not run this pair)"
+               END-IF
+               IF WS-RUN-SUB = "Y" THEN
+                   DISPLAY "Subtraction: " WS-LAST-SUB-SIGN WS-LAST-SUB
+               ELSE
+                   DISPLAY "Subtraction: (not run this pair)"
+               END-IF
+               IF WS-RUN-MUL = "Y" THEN
+                   DISPLAY "Multiplication: " WS-LAST-MUL-SIGN
+                       WS-LAST-MUL
+               ELSE
+                   DISPLAY "Multiplication: (not run this pair)"
+               END-IF
+               IF WS-RUN-DIV = "Y" THEN
+                   DISPLAY "Division: " WS-LAST-DIV-SIGN WS-LAST-DIV
+                   DISPLAY "Division remainder: " WS-LAST-REM-SIGN
+                       WS-LAST-REM
+               ELSE
+                   DISPLAY "Division: (not run this pair)"
+               END-IF.
+               DISPLAY " ".
+
+           RECALCULATE-ROUNDING.
+               DISPLAY " ".
+               DISPLAY "Recalculating Division with different"
+                   " rounding.".
+               DISPLAY "1=Nearest 2=Truncation 3=Nearest-Even".
+               DISPLAY "4=Away-from-zero".
+               ACCEPT WS-ROUND-CHOICE.
+               MOVE SPACES TO WS-SIGN.
+               MOVE SPACES TO WS-REM-SIGN.
+               MOVE "N" TO WS-DIV-ERROR.
+               IF (WS-A < 0 AND WS-B > 0)
+                       OR (WS-A > 0 AND WS-B < 0) THEN
+                   MOVE " -" TO WS-SIGN
+               END-IF.
+               IF WS-ROUND-CHOICE = 2 THEN
+                   DIVIDE WS-A BY WS-B GIVING WS-RESULT
+                       ROUNDED MODE IS TRUNCATION
+                       ON SIZE ERROR
+                           DISPLAY "Division: cannot divide by zero"
+                           MOVE ZEROS TO WS-RESULT
+                           MOVE SPACES TO WS-SIGN
+                           MOVE "Y" TO WS-DIV-ERROR
+                   END-DIVIDE
+               ELSE IF WS-ROUND-CHOICE = 3 THEN
+                   DIVIDE WS-A BY WS-B GIVING WS-RESULT
+                       ROUNDED MODE IS NEAREST-EVEN
+                       ON SIZE ERROR
+                           DISPLAY "Division: cannot divide by zero"
+                           MOVE ZEROS TO WS-RESULT
+                           MOVE SPACES TO WS-SIGN
+                           MOVE "Y" TO WS-DIV-ERROR
+                   END-DIVIDE
+               ELSE IF WS-ROUND-CHOICE = 4 THEN
+                   DIVIDE WS-A BY WS-B GIVING WS-RESULT
+                       ROUNDED MODE IS AWAY-FROM-ZERO
+                       ON SIZE ERROR
+                           DISPLAY "Division: cannot divide by zero"
+                           MOVE ZEROS TO WS-RESULT
+                           MOVE SPACES TO WS-SIGN
+                           MOVE "Y" TO WS-DIV-ERROR
+                   END-DIVIDE
+               ELSE
+                   DIVIDE WS-A BY WS-B GIVING WS-RESULT
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       ON SIZE ERROR
+                           DISPLAY "Division: cannot divide by zero"
+                           MOVE ZEROS TO WS-RESULT
+                           MOVE SPACES TO WS-SIGN
+                           MOVE "Y" TO WS-DIV-ERROR
+                   END-DIVIDE
+               END-IF.
+               DISPLAY "Division (recalculated): " WS-SIGN WS-RESULT.
+               IF WS-DIV-ERROR = "N" THEN
+                   DIVIDE WS-A BY WS-B GIVING WS-DIVIDE-QUOTIENT
+                       REMAINDER WS-REMAINDER-RAW
+                   MOVE WS-REMAINDER-RAW TO WS-REMAINDER
+                   IF WS-A < 0 AND WS-REMAINDER-RAW NOT = 0 THEN
+                       MOVE " -" TO WS-REM-SIGN
+                   END-IF
+               ELSE
+                   MOVE ZEROS TO WS-REMAINDER
+               END-IF.
+               DISPLAY "Division remainder (recalculated): "
+                   WS-REM-SIGN WS-REMAINDER.
+               IF WS-DIV-ERROR = "N" THEN
+                   MOVE "Y" TO WS-RUN-DIV
+                   MOVE WS-RESULT TO WS-LAST-DIV
+                   MOVE WS-SIGN TO WS-LAST-DIV-SIGN
+                   MOVE WS-REMAINDER TO WS-LAST-REM
+                   MOVE WS-REM-SIGN TO WS-LAST-REM-SIGN
+                   MOVE "DIVIDE-RR" TO WS-AUDIT-OPERATION
+                   PERFORM AUDIT-LOG-WRITE
+               END-IF.
+
+           VALIDATE-ENTRY.
+               MOVE "Y" TO WS-ENTRY-VALID.
+               IF FUNCTION TEST-NUMVAL(WS-ENTRY-RAW) NOT = 0 THEN
+                   MOVE "N" TO WS-ENTRY-VALID
+                   DISPLAY "Invalid entry - numbers only, try again."
+               ELSE
+                   COMPUTE WS-ENTRY-SIGNED =
+                       FUNCTION NUMVAL(WS-ENTRY-RAW)
+                   IF WS-ENTRY-SIGNED < -999.99999
+                       OR WS-ENTRY-SIGNED > 999.99999 THEN
+                       MOVE "N" TO WS-ENTRY-VALID
+                       DISPLAY "Out of range - enter -999.99999 to "
+                           "999.99999."
+                   ELSE
+                       MOVE ZEROS TO WS-ENTRY-DOT-POS
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ENTRY-RAW))
+                           TO WS-ENTRY-LEN
+                       PERFORM VARYING WS-ENTRY-IDX FROM 1 BY 1
+                               UNTIL WS-ENTRY-IDX > WS-ENTRY-LEN
+                           IF WS-ENTRY-RAW(WS-ENTRY-IDX:1) = "." THEN
+                               MOVE WS-ENTRY-IDX TO WS-ENTRY-DOT-POS
+                           END-IF
+                       END-PERFORM
+                       IF WS-ENTRY-DOT-POS > 0 THEN
+                           COMPUTE WS-ENTRY-DEC-COUNT =
+                               WS-ENTRY-LEN - WS-ENTRY-DOT-POS
+                       ELSE
+                           MOVE ZEROS TO WS-ENTRY-DEC-COUNT
+                       END-IF
+                       IF WS-ENTRY-DEC-COUNT > 5 THEN
+                           MOVE "N" TO WS-ENTRY-VALID
+                           DISPLAY "Too many decimal places - enter no"
+                           DISPLAY "more than 5 decimal places."
+                       ELSE
+                           MOVE WS-ENTRY-SIGNED TO WS-ENTRY-VALUE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           AUDIT-LOG-WRITE.
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+               ACCEPT WS-AUDIT-TIME FROM TIME.
+               MOVE WS-A TO WS-AUDIT-A.
+               MOVE WS-B TO WS-AUDIT-B.
+               MOVE SPACES TO WS-A-SIGN.
+               MOVE SPACES TO WS-B-SIGN.
+               IF WS-A < 0 THEN
+                   MOVE " -" TO WS-A-SIGN
+               END-IF.
+               IF WS-B < 0 THEN
+                   MOVE " -" TO WS-B-SIGN
+               END-IF.
+               MOVE SPACES TO AUDIT-LOG-RECORD.
+               STRING WS-AUDIT-DATE " " WS-AUDIT-TIME
+                   " A=" WS-A-SIGN WS-AUDIT-A
+                   " B=" WS-B-SIGN WS-AUDIT-B
+                   " OP=" WS-AUDIT-OPERATION
+                   " RESULT=" WS-SIGN WS-RESULT
+                   " REM=" WS-REM-SIGN WS-REMAINDER
+                   DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+               END-STRING.
+               WRITE AUDIT-LOG-RECORD.
+
+           CSV-WRITE-ROW.
+               MOVE WS-A TO WS-AUDIT-A.
+               MOVE WS-B TO WS-AUDIT-B.
+               MOVE SPACES TO WS-A-SIGN.
+               MOVE SPACES TO WS-B-SIGN.
+               IF WS-A < 0 THEN
+                   MOVE " -" TO WS-A-SIGN
+               END-IF.
+               IF WS-B < 0 THEN
+                   MOVE " -" TO WS-B-SIGN
+               END-IF.
+               MOVE SPACES TO CSV-OUT-RECORD.
+               MOVE 1 TO WS-CSV-PTR.
+               MOVE SPACES TO WS-CSV-TEMP.
+               STRING WS-A-SIGN DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-A) DELIMITED BY SIZE
+                   INTO WS-CSV-TEMP
+               END-STRING.
+               STRING FUNCTION TRIM(WS-CSV-TEMP) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+               END-STRING.
+               MOVE SPACES TO WS-CSV-TEMP.
+               STRING WS-B-SIGN DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-B) DELIMITED BY SIZE
+                   INTO WS-CSV-TEMP
+               END-STRING.
+               STRING FUNCTION TRIM(WS-CSV-TEMP) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+               END-STRING.
+               IF WS-RUN-ADD = "Y" THEN
+                   MOVE SPACES TO WS-CSV-TEMP
+                   STRING WS-LAST-SUM-SIGN DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-LAST-SUM) DELIMITED BY SIZE
+                       INTO WS-CSV-TEMP
+                   END-STRING
+                   STRING FUNCTION TRIM(WS-CSV-TEMP) DELIMITED BY SIZE
+                       INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+                   END-STRING
+               END-IF.
+               STRING "," DELIMITED BY SIZE
+                   INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+               END-STRING.
+               IF WS-RUN-SUB = "Y" THEN
+                   MOVE SPACES TO WS-CSV-TEMP
+                   STRING WS-LAST-SUB-SIGN DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-LAST-SUB) DELIMITED BY SIZE
+                       INTO WS-CSV-TEMP
+                   END-STRING
+                   STRING FUNCTION TRIM(WS-CSV-TEMP) DELIMITED BY SIZE
+                       INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+                   END-STRING
+               END-IF.
+               STRING "," DELIMITED BY SIZE
+                   INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+               END-STRING.
+               IF WS-RUN-MUL = "Y" THEN
+                   MOVE SPACES TO WS-CSV-TEMP
+                   STRING WS-LAST-MUL-SIGN DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-LAST-MUL) DELIMITED BY SIZE
+                       INTO WS-CSV-TEMP
+                   END-STRING
+                   STRING FUNCTION TRIM(WS-CSV-TEMP) DELIMITED BY SIZE
+                       INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+                   END-STRING
+               END-IF.
+               STRING "," DELIMITED BY SIZE
+                   INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+               END-STRING.
+               IF WS-RUN-DIV = "Y" THEN
+                   MOVE SPACES TO WS-CSV-TEMP
+                   STRING WS-LAST-DIV-SIGN DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-LAST-DIV) DELIMITED BY SIZE
+                       INTO WS-CSV-TEMP
+                   END-STRING
+                   STRING FUNCTION TRIM(WS-CSV-TEMP) DELIMITED BY SIZE
+                       INTO CSV-OUT-RECORD WITH POINTER WS-CSV-PTR
+                   END-STRING
+               END-IF.
+               WRITE CSV-OUT-RECORD.
+
 000055 Exit-Program.
+           DISPLAY " ".
+           DISPLAY "------------ Session Summary ------------".
+           MOVE WS-PAIR-COUNT TO WS-PAIR-COUNT-DISP.
+           DISPLAY "Pairs calculated: " WS-PAIR-COUNT-DISP.
+           MOVE WS-SUM-TOTAL TO WS-SUM-TOTAL-DISP.
+           DISPLAY "Running total of Summ results: " WS-SUM-TOTAL-DISP.
+           IF WS-RESULT-SEEN = "Y" THEN
+               MOVE WS-RESULT-MAX TO WS-RESULT-MAX-DISP
+               DISPLAY "Largest result seen: " WS-RESULT-MAX-DISP
+               MOVE WS-RESULT-MIN TO WS-RESULT-MIN-DISP
+               DISPLAY "Smallest result seen: " WS-RESULT-MIN-DISP
+           ELSE
+               DISPLAY "No calculations were performed this session."
+           END-IF.
+           DISPLAY " ".
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE CSV-OUT-FILE.
 000056       STOP RUN.
 
            END PROGRAM CALCULATOR.
